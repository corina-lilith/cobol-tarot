@@ -8,6 +8,19 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ZODIAC-FILE ASSIGN TO "zodiac.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT READING-LOG-FILE ASSIGN TO "reading-log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO "roster.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-REPORT-FILE ASSIGN TO "batch-report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIENT-READING-FILE
+               ASSIGN TO "client-reading.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENT-READING-KEY
+               FILE STATUS IS WS-CLIENT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,31 +28,49 @@
        01 TAROT-RECORD PIC X(500).
        FD ZODIAC-FILE.
        01 ZODIAC-RECORD PIC X(500).
+       FD READING-LOG-FILE.
+       01 READING-LOG-RECORD PIC X(200).
+       FD ROSTER-FILE.
+       01 ROSTER-RECORD PIC X(200).
+       FD BATCH-REPORT-FILE.
+       01 BATCH-REPORT-RECORD PIC X(600).
+       FD CLIENT-READING-FILE.
+       01 CLIENT-READING-RECORD.
+           05 CLIENT-READING-KEY.
+               10 CR-CLIENT-ID   PIC X(20).
+               10 CR-TIMESTAMP   PIC X(21).
+           05 CR-READING-TYPE    PIC X(15).
+           05 CR-SUMMARY         PIC X(400).
 
        WORKING-STORAGE SECTION.
 
        01 WS-STATE.
            05 WS-EOF            PIC X     VALUE "N".
            05 WS-QUIT           PIC X     VALUE "N".
-           05 WS-MENU-CHOICE    PIC X.
+           05 WS-MENU-CHOICE    PIC X(2).
            05 WS-CARD-COUNT     PIC 9(4)  VALUE 0.
            05 WS-RANDOM         PIC 9(4).
-           05 WS-READING-COUNT  PIC 9     VALUE 1.
+           05 WS-READING-COUNT  PIC 9(2)  VALUE 1.
 
        01 WS-TAROT-TABLE.
            05 WS-TAROT-ENTRY OCCURS 100 TIMES.
-               10 WS-CARD-ID      PIC X(5).
-               10 WS-CARD-NAME    PIC X(50).
-               10 WS-CARD-MEANING PIC X(400).
+               10 WS-CARD-ID       PIC X(5).
+               10 WS-CARD-NAME     PIC X(50).
+               10 WS-CARD-MEANING  PIC X(400).
+               10 WS-CARD-REVERSED PIC X(400).
 
-       01 WS-ID-FIELD      PIC X(5).
-       01 WS-NAME-FIELD    PIC X(50).
-       01 WS-MEANING-FIELD PIC X(400).
+       01 WS-ID-FIELD       PIC X(5).
+       01 WS-NAME-FIELD     PIC X(50).
+       01 WS-MEANING-FIELD  PIC X(400).
+       01 WS-REVERSED-FIELD PIC X(400).
 
        01 WS-ZODIAC-STATE.
-           05 WS-ZODIAC-EOF PIC X VALUE "N".
-           05 WS-FOUND PIC X VALUE "N".
-       
+           05 WS-ZODIAC-EOF    PIC X VALUE "N".
+           05 WS-FOUND         PIC X VALUE "N".
+           05 WS-ZODIAC-MODE   PIC X(4) VALUE "GEM".
+           05 WS-ZODIAC-CANCEL PIC X VALUE "N".
+           05 WS-ZODIAC-SILENT PIC X VALUE "N".
+
        01 WS-ZODIAC-ID-FIELD       PIC X(5).
        01 WS-ZODIAC-NAME-FIELD     PIC X(15).
        01 WS-ZODIAC-ELEMENT-FIELD  PIC X(12).
@@ -48,10 +79,70 @@
        01 WS-GEMSTONE-FIELD        PIC X(40).
 
        01 WS-USER-ZODIAC PIC X(12).
+       01 WS-ZODIAC-UPPER PIC X(15).
+       01 WS-INPUT-UPPER   PIC X(15).
+
+       01 WS-DRAWN-CARDS.
+           05 WS-DRAWN-COUNT PIC 9(2) VALUE 0.
+           05 WS-DRAWN-ID OCCURS 10 TIMES PIC X(5).
+
+       01 WS-DRAW-STATE.
+           05 WS-ALREADY-DRAWN PIC X VALUE "N".
+           05 WS-CHECK-I       PIC 9(2).
+           05 WS-ORIENTATION   PIC X VALUE "U".
+               88 WS-UPRIGHT  VALUE "U".
+               88 WS-REVERSED VALUE "R".
+           05 WS-COIN-FLIP     PIC 9(4).
+           05 WS-PICK-RETRY    PIC 9(4) VALUE 0.
+
+       01 WS-DATE-STATE.
+           05 WS-CURRENT-DATE-FIELD PIC X(21).
+           05 WS-DATE-NUM            PIC 9(8).
+
+       01 WS-LOG-STATE.
+           05 WS-LOG-TIMESTAMP   PIC X(21).
+           05 WS-LOG-MENU-OPTION PIC X(20).
+           05 WS-LOG-POSITION    PIC X(20).
+           05 WS-LOG-LINE        PIC X(200).
+           05 WS-LOG-FILE-STATUS PIC XX VALUE SPACES.
+
+       01 WS-BATCH-STATE.
+           05 WS-COMMAND-LINE   PIC X(80).
+           05 WS-ROSTER-EOF     PIC X VALUE "N".
+           05 WS-BATCH-LINE     PIC X(600).
+
+       01 WS-ROSTER-NAME-FIELD   PIC X(50).
+       01 WS-ROSTER-ZODIAC-FIELD PIC X(15).
+
+       01 WS-CLIENT-STATE.
+           05 WS-CLIENT-ID           PIC X(20) VALUE SPACES.
+           05 WS-CLIENT-FILE-STATUS  PIC XX    VALUE SPACES.
+           05 WS-CLIENT-SUMMARY      PIC X(400) VALUE SPACES.
+           05 WS-CLIENT-SUMMARY-NEW  PIC X(400).
+           05 WS-CLIENT-EOF          PIC X     VALUE "N".
+           05 WS-CLIENT-FOUND-ANY    PIC X     VALUE "N".
+           05 WS-CLIENT-RETRY        PIC 9(3)  VALUE 0.
+           05 WS-CLIENT-WRITE-OK     PIC X     VALUE "N".
+
+       01 WS-CLIENT-LOOKUP-ID PIC X(20).
+
+       01 WS-DECK-VALIDATION.
+           05 WS-RAW-RECORD-COUNT PIC 9(4) VALUE 0.
+           05 WS-DUPLICATE-COUNT  PIC 9(4) VALUE 0.
+           05 WS-BLANK-COUNT      PIC 9(4) VALUE 0.
+           05 WS-OVERFLOW-FLAG    PIC X    VALUE "N".
+           05 WS-DUP-CHECK-I      PIC 9(4).
+           05 WS-DUP-FOUND        PIC X    VALUE "N".
 
        PROCEDURE DIVISION.
            PERFORM LOAD-DECK
-           PERFORM MENU-LOOP UNTIL WS-QUIT = "Y"
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF FUNCTION TRIM (FUNCTION UPPER-CASE (WS-COMMAND-LINE))
+                   = "BATCH"
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM MENU-LOOP UNTIL WS-QUIT = "Y"
+           END-IF
            STOP RUN.
 
        MENU-LOOP.
@@ -65,6 +156,9 @@
            DISPLAY "2) 3-Card Reading (Past / Present / Future)"
            DISPLAY "6) Enter zodiac to reveal gemstone"
            DISPLAY "7) Quit"
+           DISPLAY "8) Full zodiac profile"
+           DISPLAY "9) Look up past readings for a client"
+           DISPLAY "10) Celtic Cross Reading"
            DISPLAY "Enter your choice: "
            ACCEPT WS-MENU-CHOICE.
 
@@ -79,8 +173,15 @@
                WHEN "7"
                    MOVE "Y" TO WS-QUIT
                    DISPLAY "Goodbye!"
+               WHEN "8"
+                   PERFORM FULL-ZODIAC-PROFILE
+               WHEN "9"
+                   PERFORM CLIENT-HISTORY-LOOKUP
+               WHEN "10"
+                   PERFORM CELTIC-CROSS-READING
                WHEN OTHER
-                   DISPLAY "Invalid option. Use numbers 1, 2, 6, or 7."
+                   DISPLAY "Invalid option. Use numbers 1, 2, 6, 7, "
+                       "8, 9, or 10."
            END-EVALUATE.
 
        LOAD-DECK.
@@ -90,29 +191,123 @@
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       ADD 1 TO WS-CARD-COUNT
-                       UNSTRING TAROT-RECORD
-                           DELIMITED BY "|"
-                           INTO WS-ID-FIELD
-                                WS-NAME-FIELD
-                                WS-MEANING-FIELD
-                       MOVE WS-ID-FIELD
-                           TO WS-CARD-ID (WS-CARD-COUNT)
-                       MOVE WS-NAME-FIELD
-                           TO WS-CARD-NAME (WS-CARD-COUNT)
-                       MOVE WS-MEANING-FIELD
-                           TO WS-CARD-MEANING (WS-CARD-COUNT)
+                       PERFORM LOAD-DECK-RECORD
                END-READ
            END-PERFORM
-           CLOSE TAROT-FILE.
+           CLOSE TAROT-FILE
+           PERFORM REPORT-DECK-VALIDATION.
+
+       LOAD-DECK-RECORD.
+           ADD 1 TO WS-RAW-RECORD-COUNT
+           UNSTRING TAROT-RECORD
+               DELIMITED BY "|"
+               INTO WS-ID-FIELD
+                    WS-NAME-FIELD
+                    WS-MEANING-FIELD
+                    WS-REVERSED-FIELD
+
+           IF WS-NAME-FIELD = SPACES OR WS-MEANING-FIELD = SPACES
+               ADD 1 TO WS-BLANK-COUNT
+           END-IF
+
+           IF WS-CARD-COUNT < 100
+               PERFORM CHECK-CARD-ID-DUPLICATE
+               IF WS-DUP-FOUND = "Y"
+                   ADD 1 TO WS-DUPLICATE-COUNT
+               END-IF
+               ADD 1 TO WS-CARD-COUNT
+               MOVE WS-ID-FIELD
+                   TO WS-CARD-ID (WS-CARD-COUNT)
+               MOVE WS-NAME-FIELD
+                   TO WS-CARD-NAME (WS-CARD-COUNT)
+               MOVE WS-MEANING-FIELD
+                   TO WS-CARD-MEANING (WS-CARD-COUNT)
+               MOVE WS-REVERSED-FIELD
+                   TO WS-CARD-REVERSED (WS-CARD-COUNT)
+           ELSE
+               MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-IF.
+
+       CHECK-CARD-ID-DUPLICATE.
+           MOVE "N" TO WS-DUP-FOUND
+           PERFORM CHECK-CARD-ID-DUPLICATE-LOOP
+               VARYING WS-DUP-CHECK-I FROM 1 BY 1
+                   UNTIL WS-DUP-CHECK-I > WS-CARD-COUNT.
+
+       CHECK-CARD-ID-DUPLICATE-LOOP.
+           IF WS-ID-FIELD = WS-CARD-ID (WS-DUP-CHECK-I)
+               MOVE "Y" TO WS-DUP-FOUND
+           END-IF.
+
+       REPORT-DECK-VALIDATION.
+           DISPLAY " "
+           DISPLAY "Deck load validation"
+           DISPLAY "-------------------"
+           DISPLAY "Records read:  " WS-RAW-RECORD-COUNT
+           DISPLAY "Cards loaded:  " WS-CARD-COUNT
+           IF WS-DUPLICATE-COUNT > 0
+               DISPLAY "WARNING: " WS-DUPLICATE-COUNT
+                   " duplicate card ID(s) found in cards.dat."
+           END-IF
+           IF WS-BLANK-COUNT > 0
+               DISPLAY "WARNING: " WS-BLANK-COUNT
+                   " record(s) with a blank name or meaning."
+           END-IF
+           IF WS-CARD-COUNT < 10
+               DISPLAY "WARNING: only " WS-CARD-COUNT
+                   " unique card(s) loaded; the 10-card Celtic "
+                   "Cross spread needs at least 10."
+           END-IF
+           IF WS-OVERFLOW-FLAG = "Y"
+               DISPLAY "FATAL: cards.dat has more entries than the "
+                   "100-card deck table can hold."
+               DISPLAY "Only the first 100 cards were loaded. "
+                   "Aborting."
+               STOP RUN
+           END-IF
+           DISPLAY "-------------------".
 
        REVEAL-GEMSTONE.
+           MOVE "GEM" TO WS-ZODIAC-MODE
+           PERFORM ZODIAC-LOOKUP.
+
+       FULL-ZODIAC-PROFILE.
+           MOVE "FULL" TO WS-ZODIAC-MODE
+           PERFORM ZODIAC-LOOKUP.
+
+       ZODIAC-LOOKUP.
+           MOVE "N" TO WS-ZODIAC-CANCEL
+           MOVE "N" TO WS-FOUND
+           MOVE "N" TO WS-ZODIAC-SILENT
+           PERFORM ZODIAC-LOOKUP-ATTEMPT
+               UNTIL WS-FOUND = "Y" OR WS-ZODIAC-CANCEL = "Y"
+
+           DISPLAY "-------------------"
+           DISPLAY "Press Enter to return to the menu."
+           ACCEPT WS-MENU-CHOICE.
+
+       ZODIAC-LOOKUP-ATTEMPT.
            DISPLAY " "
-           DISPLAY "Enter your zodiac sign (e.g Virgo): "
+           DISPLAY "Enter your zodiac sign (e.g Virgo), or 0 to "
+               "cancel: "
            ACCEPT WS-USER-ZODIAC
+           IF WS-USER-ZODIAC = "0"
+               MOVE "Y" TO WS-ZODIAC-CANCEL
+           ELSE
+               PERFORM ZODIAC-SEARCH
+               IF WS-FOUND = "N"
+                   DISPLAY " "
+                   DISPLAY "Sorry, I couldn't find that zodiac sign."
+                   DISPLAY "Please try again (e.g., Capricorn), "
+                       "or 0 to cancel."
+               END-IF
+           END-IF.
 
+       ZODIAC-SEARCH.
            MOVE "N" TO WS-ZODIAC-EOF
            MOVE "N" TO WS-FOUND
+           MOVE FUNCTION TRIM (FUNCTION UPPER-CASE (WS-USER-ZODIAC))
+               TO WS-INPUT-UPPER
 
            OPEN INPUT ZODIAC-FILE
 
@@ -121,42 +316,50 @@
                    AT END
                        MOVE "Y" TO WS-ZODIAC-EOF
                    NOT AT END
-                       UNSTRING ZODIAC-RECORD
-                           DELIMITED BY "|"
-                           INTO WS-ZODIAC-ID-FIELD
-                                WS-ZODIAC-NAME-FIELD
-                                WS-ZODIAC-ELEMENT-FIELD
-                                WS-ZODIAC-DATE-FIELD
-                                WS-ZODIAC-TRAITS-FIELD
-                                WS-GEMSTONE-FIELD
-
-                       IF WS-ZODIAC-NAME-FIELD = WS-USER-ZODIAC
-                           DISPLAY " "
-                           DISPLAY "Your gemstone for "
-                               WS-ZODIAC-NAME-FIELD "is:"
-                           DISPLAY WS-GEMSTONE-FIELD
-                           MOVE "Y" TO WS-FOUND
-                       END-IF
+                       PERFORM CHECK-ZODIAC-RECORD
                END-READ
            END-PERFORM
 
-           CLOSE ZODIAC-FILE
+           CLOSE ZODIAC-FILE.
 
-           IF WS-FOUND = "N"
-               DISPLAY " "
-               DISPLAY "Sorry, I couldn't find that zodiac sign."
-               DISPLAY "Please try again (e.g., Capricorn)."
-           END-IF
+       CHECK-ZODIAC-RECORD.
+           UNSTRING ZODIAC-RECORD
+               DELIMITED BY "|"
+               INTO WS-ZODIAC-ID-FIELD
+                    WS-ZODIAC-NAME-FIELD
+                    WS-ZODIAC-ELEMENT-FIELD
+                    WS-ZODIAC-DATE-FIELD
+                    WS-ZODIAC-TRAITS-FIELD
+                    WS-GEMSTONE-FIELD
+           MOVE FUNCTION TRIM (FUNCTION UPPER-CASE
+                   (WS-ZODIAC-NAME-FIELD))
+               TO WS-ZODIAC-UPPER
+           IF WS-ZODIAC-UPPER = WS-INPUT-UPPER
+               MOVE "Y" TO WS-FOUND
+               IF WS-ZODIAC-SILENT NOT = "Y"
+                   PERFORM DISPLAY-ZODIAC-RESULT
+               END-IF
+           END-IF.
 
-           DISPLAY "-------------------"
-           DISPLAY "Press Enter to return to the menu."
-           ACCEPT WS-MENU-CHOICE.
+       DISPLAY-ZODIAC-RESULT.
+           DISPLAY " "
+           DISPLAY "Your gemstone for " WS-ZODIAC-NAME-FIELD " is:"
+           DISPLAY WS-GEMSTONE-FIELD
+           IF WS-ZODIAC-MODE = "FULL"
+               DISPLAY "Element: " WS-ZODIAC-ELEMENT-FIELD
+               DISPLAY "Date range: " WS-ZODIAC-DATE-FIELD
+               DISPLAY "Traits: " WS-ZODIAC-TRAITS-FIELD
+           END-IF.
 
        CARD-OF-THE-DAY.
            DISPLAY " "
            DISPLAY "Your Card of the Day"
            DISPLAY "-------------------"
-           PERFORM DRAW-ONE-CARD
+           MOVE "CARD-OF-DAY" TO WS-LOG-MENU-OPTION
+           MOVE "Daily" TO WS-LOG-POSITION
+           PERFORM PROMPT-CLIENT-ID
+           PERFORM DRAW-DAILY-CARD
+           PERFORM SAVE-CLIENT-ENTRY
 
            DISPLAY "-------------------"
            DISPLAY "Press Enter to return to the menu."
@@ -165,30 +368,150 @@
        DISPLAY-READING-LABEL.
            EVALUATE WS-READING-COUNT
                WHEN 1
+                   MOVE "Past" TO WS-LOG-POSITION
                    DISPLAY "Past:"
                WHEN 2
+                   MOVE "Present" TO WS-LOG-POSITION
                    DISPLAY "Present:"
                WHEN 3
+                   MOVE "Future" TO WS-LOG-POSITION
                    DISPLAY "Future:"
            END-EVALUATE.
 
-       DRAW-ONE-CARD.
+       RESET-DRAWN-CARDS.
+           MOVE 0 TO WS-DRAWN-COUNT.
+
+       RECORD-DRAWN-CARD.
+           ADD 1 TO WS-DRAWN-COUNT
+           MOVE WS-CARD-ID (WS-RANDOM) TO WS-DRAWN-ID (WS-DRAWN-COUNT).
+
+       CHECK-CARD-ALREADY-DRAWN.
+           MOVE "N" TO WS-ALREADY-DRAWN
+           PERFORM CHECK-CARD-ALREADY-DRAWN-LOOP
+               VARYING WS-CHECK-I FROM 1 BY 1
+                   UNTIL WS-CHECK-I > WS-DRAWN-COUNT.
+
+       CHECK-CARD-ALREADY-DRAWN-LOOP.
+           IF WS-CARD-ID (WS-RANDOM) = WS-DRAWN-ID (WS-CHECK-I)
+               MOVE "Y" TO WS-ALREADY-DRAWN
+           END-IF.
+
+       PICK-RANDOM-CARD.
+           ADD 1 TO WS-PICK-RETRY
            COMPUTE WS-RANDOM = FUNCTION RANDOM * WS-CARD-COUNT + 1
+           PERFORM CHECK-CARD-ALREADY-DRAWN.
+
+       PICK-UNIQUE-CARD.
+           MOVE "Y" TO WS-ALREADY-DRAWN
+           MOVE 0 TO WS-PICK-RETRY
+           PERFORM PICK-RANDOM-CARD
+               UNTIL WS-ALREADY-DRAWN = "N"
+                   OR WS-PICK-RETRY > 1000
+           IF WS-ALREADY-DRAWN = "Y"
+               DISPLAY "WARNING: not enough unique cards in the "
+                   "deck for this spread -- repeating a card."
+           END-IF.
+
+       FLIP-ORIENTATION.
+           COMPUTE WS-COIN-FLIP = FUNCTION RANDOM * 2
+           IF WS-COIN-FLIP = 0
+               SET WS-UPRIGHT TO TRUE
+           ELSE
+               SET WS-REVERSED TO TRUE
+           END-IF.
 
-           DISPLAY WS-CARD-NAME (WS-RANDOM)
-           DISPLAY WS-CARD-MEANING (WS-RANDOM)
+       DRAW-ONE-CARD.
+           PERFORM PICK-UNIQUE-CARD
+           PERFORM FLIP-ORIENTATION
+           PERFORM RECORD-DRAWN-CARD
+           PERFORM DISPLAY-CARD
+           PERFORM LOG-READING-ENTRY.
+
+       DISPLAY-CARD.
+           IF WS-UPRIGHT
+               DISPLAY WS-CARD-NAME (WS-RANDOM)
+               DISPLAY WS-CARD-MEANING (WS-RANDOM)
+           ELSE
+               DISPLAY WS-CARD-NAME (WS-RANDOM) " (Reversed)"
+               DISPLAY WS-CARD-REVERSED (WS-RANDOM)
+           END-IF
            DISPLAY " ".
 
+       DRAW-DAILY-CARD.
+           PERFORM SELECT-DAILY-CARD
+           PERFORM DISPLAY-CARD
+           PERFORM LOG-READING-ENTRY.
+
+       SELECT-DAILY-CARD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELD
+           MOVE WS-CURRENT-DATE-FIELD (1:8) TO WS-DATE-NUM
+           COMPUTE WS-RANDOM =
+               FUNCTION MOD (WS-DATE-NUM, WS-CARD-COUNT) + 1
+           IF FUNCTION MOD (WS-DATE-NUM, 2) = 0
+               SET WS-UPRIGHT TO TRUE
+           ELSE
+               SET WS-REVERSED TO TRUE
+           END-IF.
+
+       LOG-READING-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-LOG-TIMESTAMP DELIMITED SIZE
+                  " | " DELIMITED SIZE
+                  FUNCTION TRIM (WS-LOG-MENU-OPTION) DELIMITED SIZE
+                  " | pos=" DELIMITED SIZE
+                  FUNCTION TRIM (WS-LOG-POSITION) DELIMITED SIZE
+                  " | id=" DELIMITED SIZE
+                  WS-CARD-ID (WS-RANDOM) DELIMITED SIZE
+                  " | orient=" DELIMITED SIZE
+                  WS-ORIENTATION DELIMITED SIZE
+                  " | " DELIMITED SIZE
+                  FUNCTION TRIM (WS-CARD-NAME (WS-RANDOM))
+                      DELIMITED SIZE
+                  INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO READING-LOG-RECORD
+           OPEN EXTEND READING-LOG-FILE
+           IF WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT READING-LOG-FILE
+           END-IF
+           WRITE READING-LOG-RECORD
+           CLOSE READING-LOG-FILE
+
+           IF WS-CLIENT-ID NOT = SPACES
+               PERFORM APPEND-CLIENT-SUMMARY
+           END-IF.
+
+       APPEND-CLIENT-SUMMARY.
+           MOVE SPACES TO WS-CLIENT-SUMMARY-NEW
+           STRING FUNCTION TRIM (WS-CLIENT-SUMMARY) DELIMITED SIZE
+                  FUNCTION TRIM (WS-LOG-POSITION) DELIMITED SIZE
+                  "=" DELIMITED SIZE
+                  FUNCTION TRIM (WS-CARD-NAME (WS-RANDOM))
+                      DELIMITED SIZE
+                  "; " DELIMITED SIZE
+                  INTO WS-CLIENT-SUMMARY-NEW
+               ON OVERFLOW
+                   DISPLAY "WARNING: reading summary for "
+                       FUNCTION TRIM (WS-CLIENT-ID)
+                       " is too long and was truncated."
+           END-STRING
+           MOVE WS-CLIENT-SUMMARY-NEW TO WS-CLIENT-SUMMARY.
+
        NEW-READING.
            DISPLAY " "
            DISPLAY "Your Past, Present, and Future reading"
            DISPLAY "-------------------"
+           MOVE "3-CARD" TO WS-LOG-MENU-OPTION
+           PERFORM RESET-DRAWN-CARDS
+           PERFORM PROMPT-CLIENT-ID
 
            MOVE 1 TO WS-READING-COUNT
 
            PERFORM NEW-READING-LOOP
                UNTIL WS-READING-COUNT > 3.
 
+           PERFORM SAVE-CLIENT-ENTRY
+
            DISPLAY "-------------------"
            DISPLAY "Press Enter to return to the menu."
            ACCEPT WS-MENU-CHOICE.
@@ -197,3 +520,248 @@
            PERFORM DISPLAY-READING-LABEL
            PERFORM DRAW-ONE-CARD
            ADD 1 TO WS-READING-COUNT.
+
+       CELTIC-CROSS-READING.
+           DISPLAY " "
+           DISPLAY "Your Celtic Cross reading"
+           DISPLAY "-------------------"
+           MOVE "CELTIC-CROSS" TO WS-LOG-MENU-OPTION
+           PERFORM RESET-DRAWN-CARDS
+           PERFORM PROMPT-CLIENT-ID
+
+           MOVE 1 TO WS-READING-COUNT
+
+           PERFORM CELTIC-CROSS-LOOP
+               UNTIL WS-READING-COUNT > 10.
+
+           PERFORM SAVE-CLIENT-ENTRY
+
+           DISPLAY "-------------------"
+           DISPLAY "Press Enter to return to the menu."
+           ACCEPT WS-MENU-CHOICE.
+
+       CELTIC-CROSS-LOOP.
+           PERFORM DISPLAY-CELTIC-LABEL
+           PERFORM DRAW-ONE-CARD
+           ADD 1 TO WS-READING-COUNT.
+
+       DISPLAY-CELTIC-LABEL.
+           EVALUATE WS-READING-COUNT
+               WHEN 1
+                   MOVE "Present" TO WS-LOG-POSITION
+                   DISPLAY "1. Present:"
+               WHEN 2
+                   MOVE "Challenge" TO WS-LOG-POSITION
+                   DISPLAY "2. Challenge:"
+               WHEN 3
+                   MOVE "Foundation" TO WS-LOG-POSITION
+                   DISPLAY "3. Foundation:"
+               WHEN 4
+                   MOVE "Past" TO WS-LOG-POSITION
+                   DISPLAY "4. Past:"
+               WHEN 5
+                   MOVE "Crown" TO WS-LOG-POSITION
+                   DISPLAY "5. Crown:"
+               WHEN 6
+                   MOVE "Future" TO WS-LOG-POSITION
+                   DISPLAY "6. Future:"
+               WHEN 7
+                   MOVE "Self" TO WS-LOG-POSITION
+                   DISPLAY "7. Self:"
+               WHEN 8
+                   MOVE "Environment" TO WS-LOG-POSITION
+                   DISPLAY "8. Environment:"
+               WHEN 9
+                   MOVE "Hopes/Fears" TO WS-LOG-POSITION
+                   DISPLAY "9. Hopes/Fears:"
+               WHEN 10
+                   MOVE "Outcome" TO WS-LOG-POSITION
+                   DISPLAY "10. Outcome:"
+           END-EVALUATE.
+
+       RUN-BATCH-MODE.
+           MOVE "N" TO WS-ROSTER-EOF
+           OPEN INPUT ROSTER-FILE
+           OPEN OUTPUT BATCH-REPORT-FILE
+
+           PERFORM UNTIL WS-ROSTER-EOF = "Y"
+               READ ROSTER-FILE
+                   AT END
+                       MOVE "Y" TO WS-ROSTER-EOF
+                   NOT AT END
+                       PERFORM BATCH-READ-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE ROSTER-FILE
+           CLOSE BATCH-REPORT-FILE.
+
+       BATCH-READ-ENTRY.
+           UNSTRING ROSTER-RECORD
+               DELIMITED BY "|"
+               INTO WS-ROSTER-NAME-FIELD
+                    WS-ROSTER-ZODIAC-FIELD
+           PERFORM BATCH-PROCESS-ENTRY.
+
+       BATCH-PROCESS-ENTRY.
+           MOVE "BATCH" TO WS-LOG-MENU-OPTION
+           MOVE "Daily" TO WS-LOG-POSITION
+           PERFORM SELECT-DAILY-CARD
+           PERFORM BUILD-BATCH-CARD-LINE
+
+           MOVE WS-ROSTER-ZODIAC-FIELD TO WS-USER-ZODIAC
+           MOVE "FULL" TO WS-ZODIAC-MODE
+           MOVE "Y" TO WS-ZODIAC-SILENT
+           PERFORM ZODIAC-SEARCH
+           MOVE "N" TO WS-ZODIAC-SILENT
+           PERFORM BUILD-BATCH-ZODIAC-LINE.
+
+       BUILD-BATCH-CARD-LINE.
+           MOVE SPACES TO WS-BATCH-LINE
+           IF WS-UPRIGHT
+               STRING FUNCTION TRIM (WS-ROSTER-NAME-FIELD)
+                          DELIMITED SIZE
+                      " | Card of the Day: " DELIMITED SIZE
+                      FUNCTION TRIM (WS-CARD-NAME (WS-RANDOM))
+                          DELIMITED SIZE
+                      " | " DELIMITED SIZE
+                      FUNCTION TRIM (WS-CARD-MEANING (WS-RANDOM))
+                          DELIMITED SIZE
+                      INTO WS-BATCH-LINE
+           ELSE
+               STRING FUNCTION TRIM (WS-ROSTER-NAME-FIELD)
+                          DELIMITED SIZE
+                      " | Card of the Day: " DELIMITED SIZE
+                      FUNCTION TRIM (WS-CARD-NAME (WS-RANDOM))
+                          DELIMITED SIZE
+                      " (Reversed) | " DELIMITED SIZE
+                      FUNCTION TRIM (WS-CARD-REVERSED (WS-RANDOM))
+                          DELIMITED SIZE
+                      INTO WS-BATCH-LINE
+           END-IF
+           MOVE WS-BATCH-LINE TO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD
+           PERFORM LOG-READING-ENTRY.
+
+       BUILD-BATCH-ZODIAC-LINE.
+           MOVE SPACES TO WS-BATCH-LINE
+           IF WS-FOUND = "Y"
+               STRING FUNCTION TRIM (WS-ROSTER-NAME-FIELD)
+                          DELIMITED SIZE
+                      " | Zodiac: " DELIMITED SIZE
+                      FUNCTION TRIM (WS-ZODIAC-NAME-FIELD)
+                          DELIMITED SIZE
+                      " | Gemstone: " DELIMITED SIZE
+                      FUNCTION TRIM (WS-GEMSTONE-FIELD)
+                          DELIMITED SIZE
+                      " | Element: " DELIMITED SIZE
+                      FUNCTION TRIM (WS-ZODIAC-ELEMENT-FIELD)
+                          DELIMITED SIZE
+                      " | Traits: " DELIMITED SIZE
+                      FUNCTION TRIM (WS-ZODIAC-TRAITS-FIELD)
+                          DELIMITED SIZE
+                      INTO WS-BATCH-LINE
+           ELSE
+               STRING FUNCTION TRIM (WS-ROSTER-NAME-FIELD)
+                          DELIMITED SIZE
+                      " | Zodiac sign not found: " DELIMITED SIZE
+                      FUNCTION TRIM (WS-ROSTER-ZODIAC-FIELD)
+                          DELIMITED SIZE
+                      INTO WS-BATCH-LINE
+           END-IF
+           MOVE WS-BATCH-LINE TO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD.
+
+       PROMPT-CLIENT-ID.
+           DISPLAY " "
+           DISPLAY "Enter client ID/name for this reading "
+               "(or leave blank): "
+           ACCEPT WS-CLIENT-ID
+           MOVE SPACES TO WS-CLIENT-SUMMARY.
+
+       SAVE-CLIENT-ENTRY.
+           IF WS-CLIENT-ID NOT = SPACES
+               MOVE WS-CLIENT-ID TO CR-CLIENT-ID
+               MOVE FUNCTION CURRENT-DATE TO CR-TIMESTAMP
+               MOVE WS-LOG-MENU-OPTION TO CR-READING-TYPE
+               MOVE WS-CLIENT-SUMMARY TO CR-SUMMARY
+
+               OPEN I-O CLIENT-READING-FILE
+               IF WS-CLIENT-FILE-STATUS = "35"
+                   OPEN OUTPUT CLIENT-READING-FILE
+                   CLOSE CLIENT-READING-FILE
+                   OPEN I-O CLIENT-READING-FILE
+               END-IF
+
+               MOVE 0 TO WS-CLIENT-RETRY
+               MOVE "N" TO WS-CLIENT-WRITE-OK
+               PERFORM WRITE-CLIENT-RECORD
+                   UNTIL WS-CLIENT-WRITE-OK = "Y"
+                       OR WS-CLIENT-RETRY > 99
+
+               IF WS-CLIENT-WRITE-OK = "N"
+                   DISPLAY "WARNING: could not save reading history "
+                       "for " FUNCTION TRIM (WS-CLIENT-ID)
+                       " -- duplicate key."
+               END-IF
+
+               CLOSE CLIENT-READING-FILE
+
+               MOVE SPACES TO WS-CLIENT-ID
+           END-IF.
+
+       WRITE-CLIENT-RECORD.
+           WRITE CLIENT-READING-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-CLIENT-RETRY
+                   MOVE WS-CLIENT-RETRY TO CR-TIMESTAMP (19:3)
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-CLIENT-WRITE-OK
+           END-WRITE.
+
+       CLIENT-HISTORY-LOOKUP.
+           DISPLAY " "
+           DISPLAY "Enter client ID/name to look up: "
+           ACCEPT WS-CLIENT-LOOKUP-ID
+
+           MOVE "N" TO WS-CLIENT-FOUND-ANY
+           MOVE "N" TO WS-CLIENT-EOF
+
+           OPEN INPUT CLIENT-READING-FILE
+           IF WS-CLIENT-FILE-STATUS = "35"
+               DISPLAY "No reading history has been recorded yet."
+           ELSE
+               MOVE WS-CLIENT-LOOKUP-ID TO CR-CLIENT-ID
+               MOVE SPACES TO CR-TIMESTAMP
+               START CLIENT-READING-FILE KEY NOT < CLIENT-READING-KEY
+                   INVALID KEY
+                       MOVE "Y" TO WS-CLIENT-EOF
+               END-START
+
+               PERFORM CLIENT-HISTORY-LOOKUP-LOOP
+                   UNTIL WS-CLIENT-EOF = "Y"
+
+               CLOSE CLIENT-READING-FILE
+
+               IF WS-CLIENT-FOUND-ANY = "N"
+                   DISPLAY "No past readings found for that client."
+               END-IF
+           END-IF
+
+           DISPLAY "-------------------"
+           DISPLAY "Press Enter to return to the menu."
+           ACCEPT WS-MENU-CHOICE.
+
+       CLIENT-HISTORY-LOOKUP-LOOP.
+           READ CLIENT-READING-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-CLIENT-EOF
+               NOT AT END
+                   IF CR-CLIENT-ID = WS-CLIENT-LOOKUP-ID
+                       MOVE "Y" TO WS-CLIENT-FOUND-ANY
+                       DISPLAY CR-TIMESTAMP " " CR-READING-TYPE
+                           " " CR-SUMMARY
+                   ELSE
+                       MOVE "Y" TO WS-CLIENT-EOF
+                   END-IF
+           END-READ.
